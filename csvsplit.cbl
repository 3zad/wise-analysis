@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: ZACHARY ALEXANDER DAVIS
+      * Date: August 9th, 2026
+      * Purpose: SPLITS A CSV LINE INTO FIELDS THE WAY A REAL CSV
+      *    PARSER WOULD -- COMMAS INSIDE A DOUBLE-QUOTED FIELD DON'T
+      *    COUNT AS DELIMITERS. PLAIN UNSTRING DELIMITED BY "," HAS
+      *    NO IDEA ABOUT QUOTING AND SHIFTS EVERY LATER FIELD OVER
+      *    THE MOMENT A DESCRIPTION OR MERCHANT NAME HAS A COMMA IN
+      *    IT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVSPLIT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 CHAR-POSITION      PIC 9(3) VALUE 1.
+       01 CHAR-CURRENT       PIC X VALUE SPACE.
+       01 FIELD-POSITION     PIC 9(2) VALUE 1.
+       01 OUTPUT-POSITION    PIC 9(3) VALUE 1.
+       01 INSIDE-QUOTES-FLAG PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 INPUT-LINE      PIC X(700).
+       01 OUTPUT-FIELDS.
+          05 OUT-FIELD    PIC X(100) OCCURS 20 TIMES.
+
+       PROCEDURE DIVISION USING INPUT-LINE OUTPUT-FIELDS.
+           MOVE SPACES TO OUTPUT-FIELDS
+           MOVE 1 TO FIELD-POSITION
+           MOVE 1 TO OUTPUT-POSITION
+           MOVE "N" TO INSIDE-QUOTES-FLAG
+
+           PERFORM VARYING CHAR-POSITION FROM 1 BY 1 UNTIL
+           CHAR-POSITION > LENGTH OF INPUT-LINE
+               MOVE INPUT-LINE (CHAR-POSITION:1) TO CHAR-CURRENT
+
+               EVALUATE TRUE
+      * NOTE: THIS TOGGLES ON EVERY QUOTE CHARACTER AND DOES NOT
+      * RECOGNIZE THE RFC 4180 DOUBLED-QUOTE ESCAPE (A "" PAIR
+      * INSIDE A QUOTED FIELD STANDING FOR ONE LITERAL QUOTE).
+      * A VALUE LIKE "SAY ""HI"" TO BOB" WILL HAVE BOTH ESCAPE
+      * PAIRS TOGGLE INSIDE-QUOTES-FLAG INSTEAD OF BEING KEPT AS
+      * LITERAL CHARACTERS, SO THE FIELD COMES OUT WRONG WITH NO
+      * ERROR OR WARNING RAISED. WISE EXPORTS HAVE NOT BEEN SEEN
+      * TO DO THIS, BUT A FUTURE EXPORT THAT DOES WOULD FAIL
+      * SILENTLY HERE.
+                   WHEN CHAR-CURRENT = '"'
+                       IF INSIDE-QUOTES-FLAG = "Y"
+                           MOVE "N" TO INSIDE-QUOTES-FLAG
+                       ELSE
+                           MOVE "Y" TO INSIDE-QUOTES-FLAG
+                       END-IF
+                   WHEN CHAR-CURRENT = ","
+                           AND INSIDE-QUOTES-FLAG = "N"
+                       IF FIELD-POSITION < 20
+                           ADD 1 TO FIELD-POSITION
+                       END-IF
+                       MOVE 1 TO OUTPUT-POSITION
+                   WHEN OTHER
+                       IF OUTPUT-POSITION <= 100
+                           MOVE CHAR-CURRENT TO
+                               OUT-FIELD (FIELD-POSITION)
+                               (OUTPUT-POSITION:1)
+                           ADD 1 TO OUTPUT-POSITION
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+
+           EXIT PROGRAM.
+       END PROGRAM CSVSPLIT.
