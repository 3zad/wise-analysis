@@ -16,16 +16,78 @@
        FILE-CONTROL.
            SELECT CSV-FILE ASSIGN TO DYNAMIC FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC CONTROL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO DYNAMIC RESTART-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
       *-----------------------
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
        FD  CSV-FILE.
-       01  CSV-RECORD              PIC X(100).
+       01  CSV-RECORD              PIC X(700).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD          PIC X(200).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD          PIC X(100).
+
+      * CHECKPOINT RECORD FOR RESTART SUPPORT -- ONE FIXED-WIDTH
+      * LINE HOLDING THE READ POSITION AND EVERY ACCUMULATOR NEEDED
+      * TO PICK BACK UP WITHOUT REREADING THE FILE FROM ROW ONE.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-STATUS              PIC X(11).
+           05  RST-ROW-NUMBER          PIC 9(6).
+           05  RST-RECORD-COUNT        PIC 9(5).
+           05  RST-TOTAL-MONEY         PIC S9(9)V99.
+           05  RST-TOTAL-FEES          PIC S9(9)V99.
+           05  RST-MISMATCH-COUNT      PIC 9(5).
+           05  RST-MISMATCH-ENTRY-COUNT PIC 9(3).
+           05  RST-CURRENCY-COUNT      PIC 9(2).
+           05  RST-START-DATE-LIMIT    PIC X(10).
+           05  RST-END-DATE-LIMIT      PIC X(10).
+           05  RST-CURRENCY-DATA OCCURS 20 TIMES
+                   INDEXED BY RST-CURRENCY-IDX.
+               10  RST-CURR-CODE       PIC X(30).
+               10  RST-CURR-COUNT      PIC 9(5).
+               10  RST-CURR-TOTAL      PIC S9(9)V99.
+               10  RST-CURR-RUNBAL     PIC S9(9)V99.
+               10  RST-CURR-SEEN       PIC X.
+           05  RST-FX-COUNT             PIC 9(2).
+           05  RST-FX-DATA OCCURS 20 TIMES
+                   INDEXED BY RST-FX-IDX.
+               10  RST-FX-FROM-CODE     PIC X(30).
+               10  RST-FX-TO-CODE       PIC X(30).
+               10  RST-FX-PAIR-COUNT    PIC 9(5).
+               10  RST-FX-TOTAL-CONV    PIC S9(9)V99.
+               10  RST-FX-RATE-TOTAL    PIC S9(7)V9999.
+           05  RST-MISMATCH-DATA OCCURS 50 TIMES
+                   INDEXED BY RST-MISMATCH-IDX.
+               10  RST-MISMATCH-ENTRY   PIC X(80).
       *-----------------------
        WORKING-STORAGE SECTION.
        01  FILE-NAME               PIC X(100).
        01  TRIMMED-FILENAME        PIC X(100).
+       01  REPORT-FILENAME         PIC X(120).
+
+      * CHECKPOINT/RESTART, SO A CRASH MID-FILE DOESN'T MEAN
+      * REPROCESSING EVERYTHING FROM THE HEADER
+       01  RESTART-FILENAME        PIC X(120).
+       01  RESTART-FILE-STATUS     PIC XX.
+       01  RESUME-FLAG             PIC X VALUE "N".
+       01  CHECKPOINT-INTERVAL     PIC 9(5) VALUE 500.
+
+      * RUN DATE, FOR THE SUMMARY REPORT FOOTER
+       01  RUN-DATE                PIC 9(8) VALUE 0.
+       01  RUN-DATE-EDITED         PIC 9999/99/99.
 
       * CSV HEADERS
        01  TRANSFERWISE-ID-FIELD       PIC X(30).
@@ -49,69 +111,1030 @@
        01  TOTAL-FEES-FIELD            PIC X(30).
        01  EXCHANGE-TO-AMOUNT-FIELD    PIC X(30).
 
-       01  MONEY-NUMERIC           PIC 9(7)V99 VALUE 0.
-       01  TOTAL-MONEY             PIC 9(9)V99 VALUE 0.
+      * HOLDS THE RAW, QUOTE-AWARE SPLIT OF CSV-RECORD BEFORE IT'S
+      * MOVED INTO THE NAMED FIELDS ABOVE -- SEE SPLIT-CSV-RECORD
+       01  SPLIT-FIELDS.
+           05  SPLIT-FIELD             PIC X(100) OCCURS 20 TIMES.
+
+       01  MONEY-NUMERIC           PIC S9(7)V99 VALUE 0.
+       01  TOTAL-MONEY             PIC S9(9)V99 VALUE 0.
        01  RECORD-COUNT            PIC 9(5) VALUE 0.
-       77  AVERAGE-MONEY           PIC Z(8).99 VALUE 0.
+       77  AVERAGE-MONEY           PIC -Z(8).99 VALUE 0.
+       77  TOTAL-MONEY-EDITED      PIC -Z(8).99 VALUE 0.
+
+      * FEE SUMMARY, BUILT FROM TOTAL-FEES-FIELD -- SIGNED, SINCE A
+      * FEE REFUND COMES THROUGH AS A NEGATIVE VALUE JUST LIKE AN
+      * OUTGOING AMOUNT-FIELD DOES
+       01  FEE-NUMERIC             PIC S9(7)V99 VALUE 0.
+       01  TOTAL-FEES              PIC S9(9)V99 VALUE 0.
+       77  AVERAGE-FEE             PIC -Z(8).99 VALUE 0.
+       77  TOTAL-FEES-EDITED       PIC -Z(8).99 VALUE 0.
 
        01  EOF-REACHED             PIC X VALUE "N".
 
+      * HEADER VALIDATION -- CAUGHT ONCE PER FILE, BEFORE ANY DATA
+      * ROW IS TRUSTED TO LINE UP WITH THE CSVSPLIT TOKENIZING ABOVE
+       01  HEADER-VALID-FLAG       PIC X VALUE "Y".
+       01  SKIP-COUNT              PIC 9(6) VALUE 0.
+
+      * PER-CURRENCY BREAKDOWN TABLE
+       01  CURRENCY-TABLE.
+           05  CURRENCY-ENTRY OCCURS 20 TIMES INDEXED BY CURRENCY-IDX.
+               10  CURR-CODE           PIC X(30).
+               10  CURR-COUNT          PIC 9(5) VALUE 0.
+               10  CURR-TOTAL          PIC S9(9)V99 VALUE 0.
+               10  CURR-RUNNING-BAL    PIC S9(9)V99 VALUE 0.
+               10  CURR-BAL-SEEN       PIC X VALUE "N".
+       01  CURRENCY-ENTRY-COUNT    PIC 9(2) VALUE 0.
+       01  CURR-FOUND-IDX          PIC 9(2) VALUE 0.
+       77  CURR-AVERAGE            PIC -Z(8).99 VALUE 0.
+       77  CURR-TOTAL-EDITED       PIC -Z(8).99 VALUE 0.
+
+      * RUNNING-BALANCE RECONCILIATION
+       01  DECLARED-BALANCE        PIC S9(9)V99 VALUE 0.
+       01  EXPECTED-BALANCE        PIC S9(9)V99 VALUE 0.
+       01  CSV-ROW-NUMBER          PIC 9(6) VALUE 1.
+       01  BALANCE-MISMATCH-COUNT  PIC 9(5) VALUE 0.
+
+      * TEXT OF EACH MISMATCH FLAGGED ABOVE, HELD SO THEY CAN BE
+      * WRITTEN TO THE SUMMARY REPORT INSTEAD OF ONLY SCROLLING PAST
+      * ON THE CONSOLE
+       01  MISMATCH-TABLE.
+           05  MISMATCH-ENTRY PIC X(80) OCCURS 50 TIMES
+                   INDEXED BY MISMATCH-IDX.
+       01  MISMATCH-ENTRY-COUNT    PIC 9(3) VALUE 0.
+
+      * FX SUMMARY -- CONVERSIONS BY CURRENCY PAIR, FOR ANY RECORD
+      * WHERE EXCHANGE-FROM-FIELD AND EXCHANGE-TO-FIELD ARE BOTH SET
+       01  FX-PAIR-TABLE.
+           05  FX-PAIR-ENTRY OCCURS 20 TIMES INDEXED BY FX-IDX.
+               10  FX-FROM-CODE        PIC X(30).
+               10  FX-TO-CODE          PIC X(30).
+               10  FX-COUNT            PIC 9(5) VALUE 0.
+               10  FX-TOTAL-CONVERTED  PIC S9(9)V99 VALUE 0.
+               10  FX-RATE-TOTAL       PIC S9(7)V9999 VALUE 0.
+       01  FX-PAIR-ENTRY-COUNT     PIC 9(2) VALUE 0.
+       01  FX-FOUND-IDX            PIC 9(2) VALUE 0.
+       77  FX-RATE-AVERAGE         PIC Z(4).9999 VALUE 0.
+       77  FX-TOTAL-EDITED         PIC -Z(8).99 VALUE 0.
+
+      * DATE-RANGE MODE -- BLANK MEANS NO LIMIT ON THAT END. LIMITS
+      * ARE ENTERED AT THE PROMPTS AS YYYY-MM-DD, BUT DATE-FIELD
+      * COMES OUT OF THE WISE EXPORT AS DD-MM-YYYY -- NORMALIZE-
+      * DATE-LIMITS AND CHECK-DATE-IN-RANGE BOTH CONVERT TO A PLAIN
+      * YYYYMMDD NUMBER BELOW SO THE COMPARISON ISN'T A RAW TEXT
+      * COMPARE BETWEEN TWO DIFFERENT DATE ORDERS.
+       01  START-DATE-LIMIT        PIC X(10) VALUE SPACES.
+       01  END-DATE-LIMIT          PIC X(10) VALUE SPACES.
+       01  START-DATE-NORMALIZED   PIC 9(8) VALUE 0.
+       01  END-DATE-NORMALIZED     PIC 9(8) VALUE 0.
+       01  ROW-DATE-NORMALIZED     PIC 9(8) VALUE 0.
+       01  DATE-IN-RANGE-FLAG      PIC X VALUE "Y".
+
+      * BATCH MODE -- A CONTROL FILE LISTING SEVERAL CSVs TO RUN
+      * IN ONE INVOCATION, WITH A COMBINED GRAND TOTAL
+       01  BATCH-MODE-FLAG         PIC X VALUE "N".
+       01  CONTROL-FILE-NAME       PIC X(100).
+       01  TRIMMED-CONTROL-NAME    PIC X(100).
+       01  CONTROL-EOF-FLAG        PIC X VALUE "N".
+       01  FILES-PROCESSED-COUNT   PIC 9(3) VALUE 0.
+
+       01  GRAND-RECORD-COUNT      PIC 9(6) VALUE 0.
+       01  GRAND-TOTAL-MONEY       PIC S9(10)V99 VALUE 0.
+       01  GRAND-TOTAL-FEES        PIC S9(10)V99 VALUE 0.
+       01  GRAND-BALANCE-MISMATCH-COUNT PIC 9(6) VALUE 0.
+       77  GRAND-AVERAGE-MONEY     PIC -Z(9).99 VALUE 0.
+       77  GRAND-TOTAL-MONEY-EDITED PIC -Z(9).99 VALUE 0.
+       77  GRAND-TOTAL-FEES-EDITED  PIC -Z(9).99 VALUE 0.
+
+       01  GRAND-CURRENCY-TABLE.
+           05  GRAND-CURRENCY-ENTRY OCCURS 20 TIMES
+                   INDEXED BY GRAND-CURRENCY-IDX.
+               10  GRAND-CURR-CODE    PIC X(30).
+               10  GRAND-CURR-COUNT   PIC 9(6) VALUE 0.
+               10  GRAND-CURR-TOTAL   PIC S9(10)V99 VALUE 0.
+       01  GRAND-CURRENCY-ENTRY-COUNT PIC 9(2) VALUE 0.
+       01  GRAND-CURR-FOUND-IDX    PIC 9(2) VALUE 0.
+       77  GRAND-CURR-AVERAGE      PIC -Z(9).99 VALUE 0.
+       77  GRAND-CURR-TOTAL-EDITED PIC -Z(9).99 VALUE 0.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-           DISPLAY "Enter filename (e.g., transactions.csv): "
-           ACCEPT FILE-NAME
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
 
-           CALL "TRIMMER" USING FILE-NAME TRIMMED-FILENAME
-           MOVE TRIMMED-FILENAME TO FILE-NAME
+           DISPLAY "Restrict to a date range? Enter start date "
+               "YYYY-MM-DD or blank for no limit: "
+           ACCEPT START-DATE-LIMIT
+
+           DISPLAY "Enter end date YYYY-MM-DD or blank for no "
+               "limit: "
+           ACCEPT END-DATE-LIMIT
+
+           PERFORM NORMALIZE-DATE-LIMITS
+
+           DISPLAY "Batch mode? Enter Y to process a control file "
+               "listing several CSVs, or N for a single CSV: "
+           ACCEPT BATCH-MODE-FLAG
+
+           IF BATCH-MODE-FLAG = "Y" OR BATCH-MODE-FLAG = "y"
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               DISPLAY "Enter filename (e.g., transactions.csv): "
+               ACCEPT FILE-NAME
+
+               CALL "TRIMMER" USING FILE-NAME TRIMMED-FILENAME
+               MOVE TRIMMED-FILENAME TO FILE-NAME
+
+               PERFORM PROCESS-ONE-FILE
+           END-IF
+
+           STOP RUN.
+
+      *-----------------------------------------------------------
+      * RUN-BATCH-MODE
+      * Reads a control file listing one CSV filename per line
+      * (fed through TRIMMER exactly like the single-file prompt),
+      * runs each through PROCESS-ONE-FILE for its own breakdown
+      * and report, then rolls every file's totals into one grand
+      * total across the batch.
+      *-----------------------------------------------------------
+       RUN-BATCH-MODE.
+           DISPLAY "Enter control file (one CSV filename per "
+               "line): "
+           ACCEPT CONTROL-FILE-NAME
+
+           CALL "TRIMMER" USING CONTROL-FILE-NAME
+               TRIMMED-CONTROL-NAME
+           MOVE TRIMMED-CONTROL-NAME TO CONTROL-FILE-NAME
+
+           OPEN INPUT CONTROL-FILE
+
+           PERFORM UNTIL CONTROL-EOF-FLAG = "Y"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "Y" TO CONTROL-EOF-FLAG
+                   NOT AT END
+                       IF CONTROL-RECORD NOT = SPACES
+                           MOVE CONTROL-RECORD TO FILE-NAME
+                           CALL "TRIMMER" USING FILE-NAME
+                               TRIMMED-FILENAME
+                           MOVE TRIMMED-FILENAME TO FILE-NAME
+
+                           PERFORM RESET-FILE-ACCUMULATORS
+                           PERFORM PROCESS-ONE-FILE
+
+      * A header-validation abort contributed nothing to the grand
+      * totals -- don't count it toward the batch's file count or
+      * roll its (empty) accumulators in, or the "N file(s)" header
+      * above the grand totals won't match what's underneath it.
+                           IF HEADER-VALID-FLAG = "Y"
+                               PERFORM ADD-TO-GRAND-TOTALS
+                               ADD 1 TO FILES-PROCESSED-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTROL-FILE
+
+           PERFORM DISPLAY-GRAND-TOTALS.
+
+      *-----------------------------------------------------------
+      * PROCESS-ONE-FILE
+      * Summarizes the CSV named in FILE-NAME/TRIMMED-FILENAME:
+      * per-currency breakdown, fee summary, balance reconciliation
+      * and a summary report file, exactly as a single-file run
+      * always has. Called once directly for a single-file run, or
+      * once per line of the control file in batch mode.
+      *-----------------------------------------------------------
+       PROCESS-ONE-FILE.
+           STRING TRIMMED-FILENAME DELIMITED BY SPACE
+                  "-SUMMARY.TXT" DELIMITED BY SIZE
+                  INTO REPORT-FILENAME
+
+           STRING TRIMMED-FILENAME DELIMITED BY SPACE
+                  "-RESTART.DAT" DELIMITED BY SIZE
+                  INTO RESTART-FILENAME
+
+           PERFORM CHECK-FOR-CHECKPOINT
 
            DISPLAY "Opening file " FILE-NAME
 
            OPEN INPUT CSV-FILE
 
-      * Skip the first line (the header)
-           READ CSV-FILE
-               AT END
-                  MOVE "Y" TO EOF-REACHED
-           END-READ
+           PERFORM VALIDATE-CSV-HEADER
+
+      * Skip the data rows already accounted for -- none on a fresh
+      * run (CSV-ROW-NUMBER = 1), or every row processed before the
+      * last checkpoint on a resumed run. The header itself was
+      * already consumed by VALIDATE-CSV-HEADER above.
+           IF HEADER-VALID-FLAG = "Y"
+               COMPUTE SKIP-COUNT = CSV-ROW-NUMBER - 1
+               PERFORM SKIP-COUNT TIMES
+                   READ CSV-FILE
+                       AT END
+                           MOVE "Y" TO EOF-REACHED
+                   END-READ
+               END-PERFORM
+           END-IF
 
            PERFORM UNTIL EOF-REACHED = "Y"
                READ CSV-FILE
                    AT END
                        MOVE "Y" TO EOF-REACHED
                    NOT AT END
-                       UNSTRING CSV-RECORD
-                           DELIMITED BY ","
-                           INTO TRANSFERWISE-ID-FIELD, DATE-FIELD,
-                           AMOUNT-FIELD, CURRENCY-FIELD,
-                           DESCRIPTION-FIELD, PAYMENT-REFERENCE-FIELD,
-                           RUNNING-BALANCE-FIELD, EXCHANGE-FROM-FIELD,
-                           EXCHANGE-TO-FIELD, EXCHANGE-RATE-FIELD,
-                           PAYER-NAME-FIELD, PAYEE-NAME-FIELD,
-                           PAYEE-ACCOUNT-NUMBER-FIELD, MERCHANT-FIELD,
-                           CARD-LAST-FOUR-DIGITS-FIELD,
-                           CARD-HOLDER-FULL-NAME-FIELD,
-                           ATTACHMENT-FIELD, NOTE-FIELD,
-                           TOTAL-FEES-FIELD, EXCHANGE-TO-AMOUNT-FIELD
+                       PERFORM SPLIT-CSV-RECORD
+
+                       ADD 1 TO CSV-ROW-NUMBER
 
                        MOVE FUNCTION NUMVAL(AMOUNT-FIELD)
                        TO MONEY-NUMERIC
 
-                       ADD MONEY-NUMERIC TO TOTAL-MONEY
-                       ADD 1 TO RECORD-COUNT
+                       PERFORM FIND-OR-ADD-CURRENCY
+
+      * A full CURRENCY-TABLE (more than 20 distinct codes in
+      * one file) leaves CURR-FOUND-IDX at 0 -- skip the
+      * per-currency work below rather than use that as a
+      * subscript, the same way an over-full MISMATCH-TABLE
+      * silently drops rows past its own cap.
+                       IF CURR-FOUND-IDX NOT = 0
+                           PERFORM CHECK-RUNNING-BALANCE
+                       END-IF
+
+                       PERFORM CHECK-DATE-IN-RANGE
+
+                       IF DATE-IN-RANGE-FLAG = "Y"
+                           ADD MONEY-NUMERIC TO TOTAL-MONEY
+                           ADD 1 TO RECORD-COUNT
+
+                           IF TOTAL-FEES-FIELD = SPACES
+                               MOVE 0 TO FEE-NUMERIC
+                           ELSE
+                               MOVE FUNCTION NUMVAL(TOTAL-FEES-FIELD)
+                               TO FEE-NUMERIC
+                           END-IF
+                           ADD FEE-NUMERIC TO TOTAL-FEES
+
+                           IF CURR-FOUND-IDX NOT = 0
+                               ADD 1 TO CURR-COUNT (CURR-FOUND-IDX)
+                               ADD MONEY-NUMERIC
+                                   TO CURR-TOTAL (CURR-FOUND-IDX)
+                           END-IF
+
+                           IF EXCHANGE-FROM-FIELD NOT = SPACES
+                               AND EXCHANGE-TO-FIELD NOT = SPACES
+                               PERFORM FIND-OR-ADD-FX-PAIR
+                               IF FX-FOUND-IDX NOT = 0
+                                   ADD 1 TO FX-COUNT (FX-FOUND-IDX)
+                                   ADD FUNCTION NUMVAL
+                                       (EXCHANGE-TO-AMOUNT-FIELD)
+                                       TO FX-TOTAL-CONVERTED
+                                           (FX-FOUND-IDX)
+                                   ADD FUNCTION NUMVAL
+                                       (EXCHANGE-RATE-FIELD)
+                                       TO FX-RATE-TOTAL (FX-FOUND-IDX)
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       IF FUNCTION MOD (CSV-ROW-NUMBER,
+                               CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE CSV-FILE
 
+      * Only clear the checkpoint when the file actually ran to EOF
+      * under a valid header -- a header-validation abort leaves
+      * whatever checkpoint was already there (if any) alone, since
+      * an aborted run is not the same thing as a completed one.
+           IF HEADER-VALID-FLAG = "Y"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+
            IF RECORD-COUNT NOT = 0
                COMPUTE AVERAGE-MONEY = TOTAL-MONEY / RECORD-COUNT
 
                DISPLAY "Average transaction amount: " AVERAGE-MONEY
+
+               COMPUTE AVERAGE-FEE = TOTAL-FEES / RECORD-COUNT
+               MOVE TOTAL-FEES TO TOTAL-FEES-EDITED
+               DISPLAY "Total fees:                 " TOTAL-FEES-EDITED
+               DISPLAY "Average fee:                 " AVERAGE-FEE
+
+               DISPLAY "Balance mismatches found:   "
+                   BALANCE-MISMATCH-COUNT
+
+               PERFORM DISPLAY-CURRENCY-BREAKDOWN
+               PERFORM DISPLAY-FX-SUMMARY
+               PERFORM WRITE-SUMMARY-REPORT
            ELSE
-               DISPLAY "No records found."
+               IF HEADER-VALID-FLAG = "Y"
+                   DISPLAY "No records found."
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * SPLIT-CSV-RECORD
+      * Hands CSV-RECORD to CSVSPLIT for quote-aware tokenizing (so a
+      * comma inside a quoted DESCRIPTION/MERCHANT/NOTE value doesn't
+      * shift every field after it), then moves the twenty returned
+      * tokens into the named fields the rest of the program uses.
+      *-----------------------------------------------------------
+       SPLIT-CSV-RECORD.
+           CALL "CSVSPLIT" USING CSV-RECORD SPLIT-FIELDS
+
+           MOVE SPLIT-FIELD (1)  TO TRANSFERWISE-ID-FIELD
+           MOVE SPLIT-FIELD (2)  TO DATE-FIELD
+           MOVE SPLIT-FIELD (3)  TO AMOUNT-FIELD
+           MOVE SPLIT-FIELD (4)  TO CURRENCY-FIELD
+           MOVE SPLIT-FIELD (5)  TO DESCRIPTION-FIELD
+           MOVE SPLIT-FIELD (6)  TO PAYMENT-REFERENCE-FIELD
+           MOVE SPLIT-FIELD (7)  TO RUNNING-BALANCE-FIELD
+           MOVE SPLIT-FIELD (8)  TO EXCHANGE-FROM-FIELD
+           MOVE SPLIT-FIELD (9)  TO EXCHANGE-TO-FIELD
+           MOVE SPLIT-FIELD (10) TO EXCHANGE-RATE-FIELD
+           MOVE SPLIT-FIELD (11) TO PAYER-NAME-FIELD
+           MOVE SPLIT-FIELD (12) TO PAYEE-NAME-FIELD
+           MOVE SPLIT-FIELD (13) TO PAYEE-ACCOUNT-NUMBER-FIELD
+           MOVE SPLIT-FIELD (14) TO MERCHANT-FIELD
+           MOVE SPLIT-FIELD (15) TO CARD-LAST-FOUR-DIGITS-FIELD
+           MOVE SPLIT-FIELD (16) TO CARD-HOLDER-FULL-NAME-FIELD
+           MOVE SPLIT-FIELD (17) TO ATTACHMENT-FIELD
+           MOVE SPLIT-FIELD (18) TO NOTE-FIELD
+           MOVE SPLIT-FIELD (19) TO TOTAL-FEES-FIELD
+           MOVE SPLIT-FIELD (20) TO EXCHANGE-TO-AMOUNT-FIELD.
+
+      *-----------------------------------------------------------
+      * VALIDATE-CSV-HEADER
+      * Reads the first line of the CSV and checks it column-for-
+      * column against the header this program was built to expect.
+      * If Wise ever reorders, adds, or renames a column, the fixed-
+      * position tokenizing SPLIT-CSV-RECORD does for every row would
+      * otherwise shift every field over with no warning -- this
+      * catches that before a single row is summarized. Sets
+      * HEADER-VALID-FLAG to "N"
+      * and EOF-REACHED to "Y" (so the main loop never runs) on a
+      * mismatch.
+      *-----------------------------------------------------------
+       VALIDATE-CSV-HEADER.
+           MOVE "Y" TO HEADER-VALID-FLAG
+
+           READ CSV-FILE
+               AT END
+                   MOVE "Y" TO EOF-REACHED
+           END-READ
+
+           IF EOF-REACHED NOT = "Y"
+               PERFORM SPLIT-CSV-RECORD
+
+               IF TRANSFERWISE-ID-FIELD NOT = "TransferWise ID"
+                   OR DATE-FIELD NOT = "Date"
+                   OR AMOUNT-FIELD NOT = "Amount"
+                   OR CURRENCY-FIELD NOT = "Currency"
+                   OR DESCRIPTION-FIELD NOT = "Description"
+                   OR PAYMENT-REFERENCE-FIELD NOT = "Payment Reference"
+                   OR RUNNING-BALANCE-FIELD NOT = "Running Balance"
+                   OR EXCHANGE-FROM-FIELD NOT = "Exchange From"
+                   OR EXCHANGE-TO-FIELD NOT = "Exchange To"
+                   OR EXCHANGE-RATE-FIELD NOT = "Exchange Rate"
+                   OR PAYER-NAME-FIELD NOT = "Payer Name"
+                   OR PAYEE-NAME-FIELD NOT = "Payee Name"
+                   OR PAYEE-ACCOUNT-NUMBER-FIELD NOT
+                       = "Payee Account Number"
+                   OR MERCHANT-FIELD NOT = "Merchant"
+                   OR CARD-LAST-FOUR-DIGITS-FIELD NOT
+                       = "Card Last Four Digits"
+                   OR CARD-HOLDER-FULL-NAME-FIELD NOT
+                       = "Card Holder Full Name"
+                   OR ATTACHMENT-FIELD NOT = "Attachment"
+                   OR NOTE-FIELD NOT = "Note"
+                   OR TOTAL-FEES-FIELD NOT = "Total fees"
+                   OR EXCHANGE-TO-AMOUNT-FIELD NOT
+                       = "Exchange To Amount"
+
+                   MOVE "N" TO HEADER-VALID-FLAG
+                   MOVE "Y" TO EOF-REACHED
+
+                   DISPLAY "ERROR: " FILE-NAME
+                       " does not have the expected 20-column Wise "
+                       "header layout -- aborting this file."
+                   DISPLAY "Header row read was: " CSV-RECORD (1:200)
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * CHECK-FOR-CHECKPOINT
+      * Looks for a restart file left behind by an earlier, unfinished
+      * run of this same CSV. If one exists and is still marked
+      * IN-PROGRESS, offers to resume from it; otherwise leaves every
+      * accumulator at its normal starting point for a fresh run.
+      *-----------------------------------------------------------
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO RESUME-FLAG
+
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RST-STATUS = "IN-PROGRESS"
+                           DISPLAY "Found an incomplete checkpoint "
+                               "for " TRIMMED-FILENAME " at row "
+                               RST-ROW-NUMBER
+                           DISPLAY "Resume from there? (Y/N): "
+                           ACCEPT RESUME-FLAG
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
            END-IF
 
-           STOP RUN.
+           IF RESUME-FLAG = "Y" OR RESUME-FLAG = "y"
+               PERFORM RESTORE-FROM-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------
+      * RESTORE-FROM-CHECKPOINT
+      * Copies the checkpointed row position and every accumulator
+      * out of RESTART-RECORD and back into the live WORKING-STORAGE
+      * fields PROCESS-ONE-FILE's main loop actually runs on.
+      *-----------------------------------------------------------
+       RESTORE-FROM-CHECKPOINT.
+           MOVE RST-ROW-NUMBER TO CSV-ROW-NUMBER
+           MOVE RST-RECORD-COUNT TO RECORD-COUNT
+           MOVE RST-TOTAL-MONEY TO TOTAL-MONEY
+           MOVE RST-TOTAL-FEES TO TOTAL-FEES
+           MOVE RST-MISMATCH-COUNT TO BALANCE-MISMATCH-COUNT
+           MOVE RST-CURRENCY-COUNT TO CURRENCY-ENTRY-COUNT
+
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               SET RST-CURRENCY-IDX TO CURRENCY-IDX
+               MOVE RST-CURR-CODE (RST-CURRENCY-IDX)
+                   TO CURR-CODE (CURRENCY-IDX)
+               MOVE RST-CURR-COUNT (RST-CURRENCY-IDX)
+                   TO CURR-COUNT (CURRENCY-IDX)
+               MOVE RST-CURR-TOTAL (RST-CURRENCY-IDX)
+                   TO CURR-TOTAL (CURRENCY-IDX)
+               MOVE RST-CURR-RUNBAL (RST-CURRENCY-IDX)
+                   TO CURR-RUNNING-BAL (CURRENCY-IDX)
+               MOVE RST-CURR-SEEN (RST-CURRENCY-IDX)
+                   TO CURR-BAL-SEEN (CURRENCY-IDX)
+           END-PERFORM
+
+           MOVE RST-FX-COUNT TO FX-PAIR-ENTRY-COUNT
+
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > FX-PAIR-ENTRY-COUNT
+               SET RST-FX-IDX TO FX-IDX
+               MOVE RST-FX-FROM-CODE (RST-FX-IDX)
+                   TO FX-FROM-CODE (FX-IDX)
+               MOVE RST-FX-TO-CODE (RST-FX-IDX)
+                   TO FX-TO-CODE (FX-IDX)
+               MOVE RST-FX-PAIR-COUNT (RST-FX-IDX)
+                   TO FX-COUNT (FX-IDX)
+               MOVE RST-FX-TOTAL-CONV (RST-FX-IDX)
+                   TO FX-TOTAL-CONVERTED (FX-IDX)
+               MOVE RST-FX-RATE-TOTAL (RST-FX-IDX)
+                   TO FX-RATE-TOTAL (FX-IDX)
+           END-PERFORM
+
+           MOVE RST-MISMATCH-ENTRY-COUNT TO MISMATCH-ENTRY-COUNT
+
+           PERFORM VARYING MISMATCH-IDX FROM 1 BY 1
+               UNTIL MISMATCH-IDX > MISMATCH-ENTRY-COUNT
+               SET RST-MISMATCH-IDX TO MISMATCH-IDX
+               MOVE RST-MISMATCH-ENTRY (RST-MISMATCH-IDX)
+                   TO MISMATCH-ENTRY (MISMATCH-IDX)
+           END-PERFORM
+
+      * A RESUME REUSES THE DATE RANGE THE CHECKPOINT WAS TAKEN
+      * UNDER, NOT WHATEVER GOT ENTERED AT THIS RUN'S PROMPTS --
+      * OTHERWISE THE ROWS BEFORE AND AFTER THE CHECKPOINT COULD END
+      * UP FILTERED UNDER TWO DIFFERENT POLICIES IN ONE AVERAGE.
+           IF START-DATE-LIMIT NOT = RST-START-DATE-LIMIT
+               OR END-DATE-LIMIT NOT = RST-END-DATE-LIMIT
+               DISPLAY "NOTE: using the date range from the "
+                   "checkpoint (" RST-START-DATE-LIMIT ".."
+                   RST-END-DATE-LIMIT ") instead of what was just "
+                   "entered, so rows before and after the resume "
+                   "point are filtered consistently."
+           END-IF
+           MOVE RST-START-DATE-LIMIT TO START-DATE-LIMIT
+           MOVE RST-END-DATE-LIMIT TO END-DATE-LIMIT
+           PERFORM NORMALIZE-DATE-LIMITS
+
+           DISPLAY "Resuming " TRIMMED-FILENAME " at row "
+               CSV-ROW-NUMBER.
+
+      *-----------------------------------------------------------
+      * WRITE-CHECKPOINT
+      * Saves the current row position and every accumulator to the
+      * restart file, marked IN-PROGRESS, so a crash after this point
+      * only costs the rows since the last checkpoint, not the file.
+      *-----------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO RESTART-RECORD
+           MOVE "IN-PROGRESS" TO RST-STATUS
+           MOVE CSV-ROW-NUMBER TO RST-ROW-NUMBER
+           MOVE RECORD-COUNT TO RST-RECORD-COUNT
+           MOVE TOTAL-MONEY TO RST-TOTAL-MONEY
+           MOVE TOTAL-FEES TO RST-TOTAL-FEES
+           MOVE BALANCE-MISMATCH-COUNT TO RST-MISMATCH-COUNT
+           MOVE CURRENCY-ENTRY-COUNT TO RST-CURRENCY-COUNT
+           MOVE START-DATE-LIMIT TO RST-START-DATE-LIMIT
+           MOVE END-DATE-LIMIT TO RST-END-DATE-LIMIT
+
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               SET RST-CURRENCY-IDX TO CURRENCY-IDX
+               MOVE CURR-CODE (CURRENCY-IDX)
+                   TO RST-CURR-CODE (RST-CURRENCY-IDX)
+               MOVE CURR-COUNT (CURRENCY-IDX)
+                   TO RST-CURR-COUNT (RST-CURRENCY-IDX)
+               MOVE CURR-TOTAL (CURRENCY-IDX)
+                   TO RST-CURR-TOTAL (RST-CURRENCY-IDX)
+               MOVE CURR-RUNNING-BAL (CURRENCY-IDX)
+                   TO RST-CURR-RUNBAL (RST-CURRENCY-IDX)
+               MOVE CURR-BAL-SEEN (CURRENCY-IDX)
+                   TO RST-CURR-SEEN (RST-CURRENCY-IDX)
+           END-PERFORM
+
+           MOVE FX-PAIR-ENTRY-COUNT TO RST-FX-COUNT
+
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > FX-PAIR-ENTRY-COUNT
+               SET RST-FX-IDX TO FX-IDX
+               MOVE FX-FROM-CODE (FX-IDX)
+                   TO RST-FX-FROM-CODE (RST-FX-IDX)
+               MOVE FX-TO-CODE (FX-IDX)
+                   TO RST-FX-TO-CODE (RST-FX-IDX)
+               MOVE FX-COUNT (FX-IDX)
+                   TO RST-FX-PAIR-COUNT (RST-FX-IDX)
+               MOVE FX-TOTAL-CONVERTED (FX-IDX)
+                   TO RST-FX-TOTAL-CONV (RST-FX-IDX)
+               MOVE FX-RATE-TOTAL (FX-IDX)
+                   TO RST-FX-RATE-TOTAL (RST-FX-IDX)
+           END-PERFORM
+
+           MOVE MISMATCH-ENTRY-COUNT TO RST-MISMATCH-ENTRY-COUNT
+
+           PERFORM VARYING MISMATCH-IDX FROM 1 BY 1
+               UNTIL MISMATCH-IDX > MISMATCH-ENTRY-COUNT
+               SET RST-MISMATCH-IDX TO MISMATCH-IDX
+               MOVE MISMATCH-ENTRY (MISMATCH-IDX)
+                   TO RST-MISMATCH-ENTRY (RST-MISMATCH-IDX)
+           END-PERFORM
+
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *-----------------------------------------------------------
+      * CLEAR-CHECKPOINT
+      * Called once a file finishes normally. Overwrites the restart
+      * file with a COMPLETE sentinel so the next run of this same
+      * CSV starts fresh instead of offering to resume a dead run.
+      *-----------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO RESTART-RECORD
+           MOVE "COMPLETE" TO RST-STATUS
+
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *-----------------------------------------------------------
+      * RESET-FILE-ACCUMULATORS
+      * Zeroes every per-file accumulator before the next file in
+      * a batch run, so one account's totals don't leak into the
+      * next account's breakdown.
+      *-----------------------------------------------------------
+       RESET-FILE-ACCUMULATORS.
+           INITIALIZE CURRENCY-TABLE
+           MOVE 0 TO CURRENCY-ENTRY-COUNT
+           MOVE 0 TO CURR-FOUND-IDX
+           INITIALIZE FX-PAIR-TABLE
+           MOVE 0 TO FX-PAIR-ENTRY-COUNT
+           MOVE 0 TO FX-FOUND-IDX
+           INITIALIZE MISMATCH-TABLE
+           MOVE 0 TO MISMATCH-ENTRY-COUNT
+           MOVE 0 TO TOTAL-MONEY
+           MOVE 0 TO TOTAL-FEES
+           MOVE 0 TO RECORD-COUNT
+           MOVE 0 TO BALANCE-MISMATCH-COUNT
+           MOVE 1 TO CSV-ROW-NUMBER
+           MOVE "N" TO EOF-REACHED.
+
+      *-----------------------------------------------------------
+      * ADD-TO-GRAND-TOTALS
+      * Rolls the file just processed into the batch's grand
+      * totals, merging its per-currency subtotals into the grand
+      * per-currency table the same way FIND-OR-ADD-CURRENCY does.
+      *-----------------------------------------------------------
+       ADD-TO-GRAND-TOTALS.
+           ADD RECORD-COUNT TO GRAND-RECORD-COUNT
+           ADD TOTAL-MONEY TO GRAND-TOTAL-MONEY
+           ADD TOTAL-FEES TO GRAND-TOTAL-FEES
+           ADD BALANCE-MISMATCH-COUNT TO GRAND-BALANCE-MISMATCH-COUNT
+
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               PERFORM FIND-OR-ADD-GRAND-CURRENCY
+               IF GRAND-CURR-FOUND-IDX NOT = 0
+                   ADD CURR-COUNT (CURRENCY-IDX)
+                       TO GRAND-CURR-COUNT (GRAND-CURR-FOUND-IDX)
+                   ADD CURR-TOTAL (CURRENCY-IDX)
+                       TO GRAND-CURR-TOTAL (GRAND-CURR-FOUND-IDX)
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * FIND-OR-ADD-GRAND-CURRENCY
+      * Same lookup as FIND-OR-ADD-CURRENCY, but against the grand
+      * table and keyed on the per-file entry at CURRENCY-IDX.
+      * Leaves the slot's subscript in GRAND-CURR-FOUND-IDX.
+      *-----------------------------------------------------------
+       FIND-OR-ADD-GRAND-CURRENCY.
+           MOVE 0 TO GRAND-CURR-FOUND-IDX
+           PERFORM VARYING GRAND-CURRENCY-IDX FROM 1 BY 1
+               UNTIL GRAND-CURRENCY-IDX > GRAND-CURRENCY-ENTRY-COUNT
+               IF GRAND-CURR-CODE (GRAND-CURRENCY-IDX)
+                   = CURR-CODE (CURRENCY-IDX)
+                   MOVE GRAND-CURRENCY-IDX TO GRAND-CURR-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF GRAND-CURR-FOUND-IDX = 0
+               AND GRAND-CURRENCY-ENTRY-COUNT < 20
+               ADD 1 TO GRAND-CURRENCY-ENTRY-COUNT
+               MOVE GRAND-CURRENCY-ENTRY-COUNT TO GRAND-CURR-FOUND-IDX
+               MOVE CURR-CODE (CURRENCY-IDX)
+                   TO GRAND-CURR-CODE (GRAND-CURR-FOUND-IDX)
+               MOVE 0 TO GRAND-CURR-COUNT (GRAND-CURR-FOUND-IDX)
+               MOVE 0 TO GRAND-CURR-TOTAL (GRAND-CURR-FOUND-IDX)
+           END-IF.
+
+      *-----------------------------------------------------------
+      * DISPLAY-GRAND-TOTALS
+      * Prints the combined total across every file in the batch.
+      *-----------------------------------------------------------
+       DISPLAY-GRAND-TOTALS.
+           DISPLAY "=== Batch grand total across "
+               FILES-PROCESSED-COUNT " file(s) ==="
+
+           IF GRAND-RECORD-COUNT NOT = 0
+               COMPUTE GRAND-AVERAGE-MONEY =
+                   GRAND-TOTAL-MONEY / GRAND-RECORD-COUNT
+               MOVE GRAND-TOTAL-MONEY TO GRAND-TOTAL-MONEY-EDITED
+               MOVE GRAND-TOTAL-FEES TO GRAND-TOTAL-FEES-EDITED
+
+               DISPLAY "Grand record count:         "
+                   GRAND-RECORD-COUNT
+               DISPLAY "Grand total amount:         "
+                   GRAND-TOTAL-MONEY-EDITED
+               DISPLAY "Grand average amount:       "
+                   GRAND-AVERAGE-MONEY
+               DISPLAY "Grand total fees:           "
+                   GRAND-TOTAL-FEES-EDITED
+               DISPLAY "Grand balance mismatches:   "
+                   GRAND-BALANCE-MISMATCH-COUNT
+
+               PERFORM VARYING GRAND-CURRENCY-IDX FROM 1 BY 1
+                   UNTIL GRAND-CURRENCY-IDX
+                       > GRAND-CURRENCY-ENTRY-COUNT
+                   IF GRAND-CURR-COUNT (GRAND-CURRENCY-IDX) NOT = 0
+                       COMPUTE GRAND-CURR-AVERAGE =
+                           GRAND-CURR-TOTAL (GRAND-CURRENCY-IDX) /
+                           GRAND-CURR-COUNT (GRAND-CURRENCY-IDX)
+                       MOVE GRAND-CURR-TOTAL (GRAND-CURRENCY-IDX)
+                           TO GRAND-CURR-TOTAL-EDITED
+
+                       DISPLAY GRAND-CURR-CODE (GRAND-CURRENCY-IDX)
+                           ": count="
+                           GRAND-CURR-COUNT (GRAND-CURRENCY-IDX)
+                           " total="
+                           GRAND-CURR-TOTAL-EDITED
+                           " average=" GRAND-CURR-AVERAGE
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "No records found across the batch."
+           END-IF.
+
+      *-----------------------------------------------------------
+      * CHECK-RUNNING-BALANCE
+      * Keeps our own running total per currency and flags any
+      * record where it drifts from the declared RUNNING-BALANCE-
+      * FIELD. The first record seen for a currency seeds the
+      * running total from the declared balance, since the CSV
+      * never tells us the balance that preceded row one. After a
+      * mismatch is reported, the running total resyncs to the
+      * declared balance so one bad row doesn't cascade into a
+      * false alarm on every row after it.
+      *-----------------------------------------------------------
+       CHECK-RUNNING-BALANCE.
+           MOVE FUNCTION NUMVAL(RUNNING-BALANCE-FIELD)
+           TO DECLARED-BALANCE
+
+           IF CURR-BAL-SEEN (CURR-FOUND-IDX) NOT = "Y"
+               MOVE "Y" TO CURR-BAL-SEEN (CURR-FOUND-IDX)
+           ELSE
+               COMPUTE EXPECTED-BALANCE =
+                   CURR-RUNNING-BAL (CURR-FOUND-IDX) + MONEY-NUMERIC
+
+               IF EXPECTED-BALANCE NOT = DECLARED-BALANCE
+                   ADD 1 TO BALANCE-MISMATCH-COUNT
+                   DISPLAY "Balance mismatch at row " CSV-ROW-NUMBER
+                       ": expected " EXPECTED-BALANCE
+                       " actual " DECLARED-BALANCE
+                   IF MISMATCH-ENTRY-COUNT < 50
+                       ADD 1 TO MISMATCH-ENTRY-COUNT
+                       MOVE SPACES
+                           TO MISMATCH-ENTRY (MISMATCH-ENTRY-COUNT)
+                       STRING "Balance mismatch at row "
+                               DELIMITED BY SIZE
+                              CSV-ROW-NUMBER DELIMITED BY SIZE
+                              ": expected " DELIMITED BY SIZE
+                              EXPECTED-BALANCE DELIMITED BY SIZE
+                              " actual " DELIMITED BY SIZE
+                              DECLARED-BALANCE DELIMITED BY SIZE
+                              INTO MISMATCH-ENTRY (MISMATCH-ENTRY-COUNT)
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE DECLARED-BALANCE TO CURR-RUNNING-BAL (CURR-FOUND-IDX).
+
+      *-----------------------------------------------------------
+      * NORMALIZE-DATE-LIMITS
+      * Converts START-DATE-LIMIT/END-DATE-LIMIT from the YYYY-MM-DD
+      * the operator typed at the prompt into a plain YYYYMMDD
+      * number, the same form CHECK-DATE-IN-RANGE reduces every row's
+      * DD-MM-YYYY DATE-FIELD to. A blank limit normalizes to zero,
+      * which CHECK-DATE-IN-RANGE treats as "no limit on that end".
+      *-----------------------------------------------------------
+       NORMALIZE-DATE-LIMITS.
+           MOVE 0 TO START-DATE-NORMALIZED
+           MOVE 0 TO END-DATE-NORMALIZED
+
+           IF START-DATE-LIMIT NOT = SPACES
+               MOVE START-DATE-LIMIT (1:4)
+                   TO START-DATE-NORMALIZED (1:4)
+               MOVE START-DATE-LIMIT (6:2)
+                   TO START-DATE-NORMALIZED (5:2)
+               MOVE START-DATE-LIMIT (9:2)
+                   TO START-DATE-NORMALIZED (7:2)
+           END-IF
+
+           IF END-DATE-LIMIT NOT = SPACES
+               MOVE END-DATE-LIMIT (1:4)
+                   TO END-DATE-NORMALIZED (1:4)
+               MOVE END-DATE-LIMIT (6:2)
+                   TO END-DATE-NORMALIZED (5:2)
+               MOVE END-DATE-LIMIT (9:2)
+                   TO END-DATE-NORMALIZED (7:2)
+           END-IF.
+
+      *-----------------------------------------------------------
+      * CHECK-DATE-IN-RANGE
+      * Reduces this row's DATE-FIELD (Wise exports it as DD-MM-
+      * YYYY, not ISO order) to the same YYYYMMDD form NORMALIZE-
+      * DATE-LIMITS already put the start/end limits into, so the
+      * comparison is a plain number, not two date orders compared
+      * as if they were the same text. Leaves "Y"/"N" in
+      * DATE-IN-RANGE-FLAG.
+      *-----------------------------------------------------------
+       CHECK-DATE-IN-RANGE.
+           MOVE "Y" TO DATE-IN-RANGE-FLAG
+           MOVE 0 TO ROW-DATE-NORMALIZED
+           MOVE DATE-FIELD (7:4) TO ROW-DATE-NORMALIZED (1:4)
+           MOVE DATE-FIELD (4:2) TO ROW-DATE-NORMALIZED (5:2)
+           MOVE DATE-FIELD (1:2) TO ROW-DATE-NORMALIZED (7:2)
+
+           IF START-DATE-NORMALIZED NOT = 0
+               AND ROW-DATE-NORMALIZED < START-DATE-NORMALIZED
+               MOVE "N" TO DATE-IN-RANGE-FLAG
+           END-IF
+
+           IF END-DATE-NORMALIZED NOT = 0
+               AND ROW-DATE-NORMALIZED > END-DATE-NORMALIZED
+               MOVE "N" TO DATE-IN-RANGE-FLAG
+           END-IF.
+
+      *-----------------------------------------------------------
+      * FIND-OR-ADD-CURRENCY
+      * Locates CURRENCY-FIELD in CURRENCY-TABLE, adding a new
+      * entry if this is the first time the code has been seen.
+      * Leaves the slot's subscript in CURR-FOUND-IDX.
+      *-----------------------------------------------------------
+       FIND-OR-ADD-CURRENCY.
+           MOVE 0 TO CURR-FOUND-IDX
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               IF CURR-CODE (CURRENCY-IDX) = CURRENCY-FIELD
+                   MOVE CURRENCY-IDX TO CURR-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF CURR-FOUND-IDX = 0
+               AND CURRENCY-ENTRY-COUNT < 20
+               ADD 1 TO CURRENCY-ENTRY-COUNT
+               MOVE CURRENCY-ENTRY-COUNT TO CURR-FOUND-IDX
+               MOVE CURRENCY-FIELD TO CURR-CODE (CURR-FOUND-IDX)
+               MOVE 0 TO CURR-COUNT (CURR-FOUND-IDX)
+               MOVE 0 TO CURR-TOTAL (CURR-FOUND-IDX)
+           END-IF.
+
+      *-----------------------------------------------------------
+      * DISPLAY-CURRENCY-BREAKDOWN
+      * Prints one subtotal/average line per currency code seen.
+      *-----------------------------------------------------------
+       DISPLAY-CURRENCY-BREAKDOWN.
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               IF CURR-COUNT (CURRENCY-IDX) NOT = 0
+                   COMPUTE CURR-AVERAGE =
+                       CURR-TOTAL (CURRENCY-IDX) /
+                       CURR-COUNT (CURRENCY-IDX)
+                   MOVE CURR-TOTAL (CURRENCY-IDX) TO CURR-TOTAL-EDITED
+
+                   DISPLAY CURR-CODE (CURRENCY-IDX) ": count="
+                       CURR-COUNT (CURRENCY-IDX) " total="
+                       CURR-TOTAL-EDITED " average="
+                       CURR-AVERAGE
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * FIND-OR-ADD-FX-PAIR
+      * Locates the EXCHANGE-FROM-FIELD/EXCHANGE-TO-FIELD pair in
+      * FX-PAIR-TABLE, adding a new entry if this is the first time
+      * the pair has been seen. Leaves the slot's subscript in
+      * FX-FOUND-IDX.
+      *-----------------------------------------------------------
+       FIND-OR-ADD-FX-PAIR.
+           MOVE 0 TO FX-FOUND-IDX
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > FX-PAIR-ENTRY-COUNT
+               IF FX-FROM-CODE (FX-IDX) = EXCHANGE-FROM-FIELD
+                   AND FX-TO-CODE (FX-IDX) = EXCHANGE-TO-FIELD
+                   MOVE FX-IDX TO FX-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF FX-FOUND-IDX = 0
+               AND FX-PAIR-ENTRY-COUNT < 20
+               ADD 1 TO FX-PAIR-ENTRY-COUNT
+               MOVE FX-PAIR-ENTRY-COUNT TO FX-FOUND-IDX
+               MOVE EXCHANGE-FROM-FIELD TO FX-FROM-CODE (FX-FOUND-IDX)
+               MOVE EXCHANGE-TO-FIELD TO FX-TO-CODE (FX-FOUND-IDX)
+               MOVE 0 TO FX-COUNT (FX-FOUND-IDX)
+               MOVE 0 TO FX-TOTAL-CONVERTED (FX-FOUND-IDX)
+               MOVE 0 TO FX-RATE-TOTAL (FX-FOUND-IDX)
+           END-IF.
+
+      *-----------------------------------------------------------
+      * DISPLAY-FX-SUMMARY
+      * Prints one line per currency pair converted during the run:
+      * how many conversions, the total converted amount, and the
+      * average exchange rate Wise applied -- the cheapest way to
+      * see how much of the spread we're losing without digging
+      * through the raw CSV row by row.
+      *-----------------------------------------------------------
+       DISPLAY-FX-SUMMARY.
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > FX-PAIR-ENTRY-COUNT
+               IF FX-COUNT (FX-IDX) NOT = 0
+                   COMPUTE FX-RATE-AVERAGE =
+                       FX-RATE-TOTAL (FX-IDX) / FX-COUNT (FX-IDX)
+                   MOVE FX-TOTAL-CONVERTED (FX-IDX) TO FX-TOTAL-EDITED
+
+                   DISPLAY FX-FROM-CODE (FX-IDX) " -> "
+                       FX-TO-CODE (FX-IDX) ": conversions="
+                       FX-COUNT (FX-IDX) " converted total="
+                       FX-TOTAL-EDITED
+                       " average rate=" FX-RATE-AVERAGE
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------
+      * WRITE-SUMMARY-REPORT
+      * Leaves a permanent record of this run (record count, total,
+      * average, run date, source filename) next to the input CSV,
+      * named off TRIMMED-FILENAME, so it can be filed or diffed.
+      *-----------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           MOVE RUN-DATE TO RUN-DATE-EDITED
+
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Wise transaction summary for " DELIMITED BY SIZE
+                  TRIMMED-FILENAME DELIMITED BY SPACE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Run date: " DELIMITED BY SIZE
+                  RUN-DATE-EDITED DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Record count: " DELIMITED BY SIZE
+                  RECORD-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE TOTAL-MONEY TO TOTAL-MONEY-EDITED
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Total transaction amount: " DELIMITED BY SIZE
+                  TOTAL-MONEY-EDITED DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Average transaction amount: " DELIMITED BY SIZE
+                  AVERAGE-MONEY DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE TOTAL-FEES TO TOTAL-FEES-EDITED
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Total fees: " DELIMITED BY SIZE
+                  TOTAL-FEES-EDITED DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Average fee: " DELIMITED BY SIZE
+                  AVERAGE-FEE DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Balance mismatches found: " DELIMITED BY SIZE
+                  BALANCE-MISMATCH-COUNT DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           PERFORM VARYING MISMATCH-IDX FROM 1 BY 1
+               UNTIL MISMATCH-IDX > MISMATCH-ENTRY-COUNT
+               MOVE SPACES TO SUMMARY-RECORD
+               MOVE MISMATCH-ENTRY (MISMATCH-IDX) TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM
+
+           PERFORM VARYING CURRENCY-IDX FROM 1 BY 1
+               UNTIL CURRENCY-IDX > CURRENCY-ENTRY-COUNT
+               IF CURR-COUNT (CURRENCY-IDX) NOT = 0
+                   COMPUTE CURR-AVERAGE =
+                       CURR-TOTAL (CURRENCY-IDX) /
+                       CURR-COUNT (CURRENCY-IDX)
+                   MOVE CURR-TOTAL (CURRENCY-IDX) TO CURR-TOTAL-EDITED
+
+                   MOVE SPACES TO SUMMARY-RECORD
+                   STRING CURR-CODE (CURRENCY-IDX) DELIMITED BY SPACE
+                          ": count=" DELIMITED BY SIZE
+                          CURR-COUNT (CURRENCY-IDX) DELIMITED BY SIZE
+                          " total=" DELIMITED BY SIZE
+                          CURR-TOTAL-EDITED DELIMITED BY SIZE
+                          " average=" DELIMITED BY SIZE
+                          CURR-AVERAGE DELIMITED BY SIZE
+                          INTO SUMMARY-RECORD
+                   WRITE SUMMARY-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > FX-PAIR-ENTRY-COUNT
+               IF FX-COUNT (FX-IDX) NOT = 0
+                   COMPUTE FX-RATE-AVERAGE =
+                       FX-RATE-TOTAL (FX-IDX) / FX-COUNT (FX-IDX)
+                   MOVE FX-TOTAL-CONVERTED (FX-IDX) TO FX-TOTAL-EDITED
+
+                   MOVE SPACES TO SUMMARY-RECORD
+                   STRING FX-FROM-CODE (FX-IDX) DELIMITED BY SPACE
+                          " -> " DELIMITED BY SIZE
+                          FX-TO-CODE (FX-IDX) DELIMITED BY SPACE
+                          ": conversions=" DELIMITED BY SIZE
+                          FX-COUNT (FX-IDX) DELIMITED BY SIZE
+                          " converted total=" DELIMITED BY SIZE
+                          FX-TOTAL-EDITED DELIMITED BY SIZE
+                          " average rate=" DELIMITED BY SIZE
+                          FX-RATE-AVERAGE DELIMITED BY SIZE
+                          INTO SUMMARY-RECORD
+                   WRITE SUMMARY-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE SUMMARY-FILE
+
+           DISPLAY "Summary written to " REPORT-FILENAME.
        END PROGRAM WISE-ANALYZE.
