@@ -29,7 +29,7 @@
                END-IF
            END-PERFORM
 
-           SUBTRACT 2 FROM CHAR-POSITION
+           SUBTRACT 1 FROM CHAR-POSITION
 
            MOVE INPUT-STRING (1:CHAR-POSITION) TO OUTPUT-STRING
            EXIT PROGRAM.
